@@ -0,0 +1,12 @@
+      * Countdown record - the core fields every countdown program
+      * needs to track a session: the current count, how far it steps
+      * down each pass, whether the session has ended, who is running
+      * it, and when it started/ended.  Shared so new programs that
+      * work with countdown sessions don't each hand-roll their own
+      * copy of these fields.
+       77    enter-number           PIC 9(05).
+       77    decrease              PIC 99           value 1.
+       77    END-OF-SESSION-SWITCH  PIC X           VALUE "N".
+       77    WS-OPERATOR-ID         PIC X(08)       VALUE SPACES.
+       77    WS-SESSION-START-TIME  PIC 9(08)       VALUE ZERO.
+       77    WS-SESSION-END-TIME    PIC 9(08)       VALUE ZERO.
