@@ -1,42 +1,472 @@
        IDENTIFICATION DIVISION.
-       
-       PROGRAM-ID. countdown. 
-     
+
+       PROGRAM-ID. countdown.
+
        ENVIRONMENT DIVISION.
-     
+
        INPUT-OUTPUT SECTION.
-     
+       FILE-CONTROL.
+           SELECT CNTDN-INPUT-FILE ASSIGN TO "CNTDNIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+           SELECT CNTDN-AUDIT-FILE ASSIGN TO "CNTDNAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CNTDN-REPORT-FILE ASSIGN TO "CNTDNRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT CNTDN-CHECKPOINT-FILE ASSIGN TO "CNTDNCKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT CNTDN-CANCEL-FILE ASSIGN TO "CNTDNCAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CANCEL-FILE-STATUS.
+
        DATA DIVISION.
-     
+
        FILE SECTION.
-       
+       FD  CNTDN-INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CNTDN-INPUT-RECORD.
+           05  CNTDN-IN-START-VALUE   PIC 9(05).
+           05  CNTDN-IN-DECREASE      PIC 9(02).
+
+       FD  CNTDN-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CNTDN-AUDIT-RECORD.
+           05  CNTDN-AUD-OPERATOR-ID     PIC X(08).
+           05  CNTDN-AUD-START-VALUE     PIC 9(05).
+           05  CNTDN-AUD-START-TIME      PIC 9(08).
+           05  CNTDN-AUD-END-TIME        PIC 9(08).
+           05  CNTDN-AUD-ITERATION-CNT   PIC 9(07).
+
+       FD  CNTDN-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 32 CHARACTERS.
+       01  CNTDN-REPORT-RECORD.
+           05  CNTDN-RPT-START-VALUE     PIC 9(05).
+           05  FILLER                    PIC X(03)  VALUE SPACES.
+           05  CNTDN-RPT-STEP-COUNT      PIC 9(05).
+           05  FILLER                    PIC X(03)  VALUE SPACES.
+           05  CNTDN-RPT-ELAPSED-TIME    PIC 9(08).
+           05  FILLER                    PIC X(08)  VALUE SPACES.
+       01  CNTDN-REPORT-SUMMARY-RECORD.
+           05  CNTDN-RPT-SUM-LABEL       PIC X(05).
+           05  FILLER                    PIC X(01)  VALUE SPACES.
+           05  CNTDN-RPT-SUM-TICKETS     PIC 9(05).
+           05  FILLER                    PIC X(03)  VALUE SPACES.
+           05  CNTDN-RPT-SUM-STEP-COUNT  PIC 9(07).
+           05  FILLER                    PIC X(03)  VALUE SPACES.
+           05  CNTDN-RPT-SUM-ELAPSED     PIC 9(08).
+
+       FD  CNTDN-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CNTDN-CHECKPOINT-RECORD.
+           05  CNTDN-CKPT-CURRENT-VALUE      PIC 9(05).
+           05  CNTDN-CKPT-DECREASE           PIC 9(02).
+           05  CNTDN-CKPT-RECORDS-READ       PIC 9(05).
+           05  CNTDN-CKPT-TICKET-COUNT       PIC 9(05).
+           05  CNTDN-CKPT-SESSION-START-VAL  PIC 9(05).
+           05  CNTDN-CKPT-TICKET-START-VAL   PIC 9(05).
+           05  CNTDN-CKPT-TICKET-START-TIME  PIC 9(08).
+           05  CNTDN-CKPT-TICKET-STEP-CNT    PIC 9(05).
+           05  CNTDN-CKPT-ITERATION-COUNT    PIC 9(07).
+
+       FD  CNTDN-CANCEL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CNTDN-CANCEL-RECORD.
+           05  CNTDN-CAN-REQUEST-FLAG    PIC X(01).
+
        WORKING-STORAGE SECTION.
-       77    END-OF-SESSION-SWITCH  PIC X           VALUE "N".
-       77    enter-number           PIC 999.
-       77    decrease              PIC 9            value 1.
-     
+           COPY CNTDNWS.
+       77    WS-DECREASE-RAW        PIC X(05)       JUSTIFIED RIGHT
+                                                     VALUE SPACES.
+       77    WS-DECREASE-ENTRY      PIC X(02)       JUSTIFIED RIGHT
+                                                     VALUE SPACES.
+       77    WS-ENTER-NUMBER-RAW    PIC X(10)       JUSTIFIED RIGHT
+                                                     VALUE SPACES.
+       77    WS-ENTER-NUMBER-ENTRY  PIC X(05)       JUSTIFIED RIGHT
+                                                     VALUE SPACES.
+       77    WS-VALID-ENTRY-SWITCH  PIC X           VALUE "N".
+           88  WS-VALID-ENTRY                       VALUE "Y".
+       77    WS-RUN-MODE            PIC X           VALUE "I".
+           88  WS-BATCH-MODE                        VALUE "B".
+           88  WS-INTERACTIVE-MODE                  VALUE "I".
+           88  WS-PACED-MODE                        VALUE "P".
+       77    WS-END-OF-INPUT-SWITCH PIC X           VALUE "N".
+           88  WS-END-OF-INPUT                      VALUE "Y".
+       77    WS-CMD-LINE            PIC X(20)       VALUE SPACES.
+       77    WS-FIRST-TICKET-SWITCH PIC X           VALUE "N".
+           88  WS-FIRST-TICKET-SEEN                 VALUE "Y".
+       77    WS-SESSION-START-VALUE PIC 9(05)       VALUE ZERO.
+       77    WS-ITERATION-COUNT     PIC 9(07)       VALUE ZERO.
+       77    WS-TICKET-START-VALUE  PIC 9(05)       VALUE ZERO.
+       77    WS-TICKET-START-TIME   PIC 9(08)       VALUE ZERO.
+       77    WS-TICKET-END-TIME     PIC 9(08)       VALUE ZERO.
+       77    WS-TICKET-STEP-COUNT   PIC 9(05)       VALUE ZERO.
+       77    WS-TICKET-ELAPSED-TIME PIC 9(08)       VALUE ZERO.
+       77    WS-CKPT-FILE-STATUS    PIC XX          VALUE SPACES.
+       77    WS-CHECKPOINT-INTERVAL PIC 9(03)       VALUE 050.
+       77    WS-CHECKPOINT-COUNTER  PIC 9(03)       VALUE ZERO.
+       77    WS-RESTART-PENDING-SWITCH PIC X        VALUE "N".
+           88  WS-RESTART-PENDING                   VALUE "Y".
+       77    WS-TICKET-COUNT        PIC 9(05)       VALUE ZERO.
+       77    WS-INPUT-FILE-STATUS   PIC XX          VALUE SPACES.
+       77    WS-ABEND-SWITCH        PIC X           VALUE "N".
+           88  WS-ABEND-OCCURRED                    VALUE "Y".
+       77    WS-CANCEL-FILE-STATUS  PIC XX          VALUE SPACES.
+       77    WS-CANCEL-SWITCH       PIC X           VALUE "N".
+           88  WS-CANCEL-REQUESTED                  VALUE "Y".
+       77    WS-RECORDS-READ        PIC 9(05)       VALUE ZERO.
+       77    WS-AUDIT-FILE-STATUS   PIC XX          VALUE SPACES.
+       77    WS-REPORT-FILE-STATUS  PIC XX          VALUE SPACES.
+       77    WS-RESUMED-TICKET-SWITCH PIC X         VALUE "N".
+           88  WS-RESUMED-TICKET                    VALUE "Y".
+       77    WS-INPUT-FILE-OPEN-SWITCH PIC X        VALUE "N".
+           88  WS-INPUT-FILE-OPEN                   VALUE "Y".
+       77    WS-CANCEL-FILENAME     PIC X(08)       VALUE "CNTDNCAN".
+       77    WS-DELETE-STATUS       PIC S9(09) COMP-5 VALUE ZERO.
+
+       01  WS-ELAPSED-WORK.
+           05  WS-ELAPSED-START-TIME     PIC 9(08).
+           05  WS-ELAPSED-START-TIME-R REDEFINES
+               WS-ELAPSED-START-TIME.
+               10  WS-EST-HH             PIC 99.
+               10  WS-EST-MM             PIC 99.
+               10  WS-EST-SS             PIC 99.
+               10  WS-EST-HS             PIC 99.
+           05  WS-ELAPSED-END-TIME       PIC 9(08).
+           05  WS-ELAPSED-END-TIME-R REDEFINES
+               WS-ELAPSED-END-TIME.
+               10  WS-EET-HH             PIC 99.
+               10  WS-EET-MM             PIC 99.
+               10  WS-EET-SS             PIC 99.
+               10  WS-EET-HS             PIC 99.
+           05  WS-ELAPSED-RESULT         PIC 9(08).
+           05  WS-ELAPSED-RESULT-R REDEFINES
+               WS-ELAPSED-RESULT.
+               10  WS-ERT-HH             PIC 99.
+               10  WS-ERT-MM             PIC 99.
+               10  WS-ERT-SS             PIC 99.
+               10  WS-ERT-HS             PIC 99.
+           05  WS-ELAPSED-START-HS       PIC 9(09).
+           05  WS-ELAPSED-END-HS         PIC 9(09).
+           05  WS-ELAPSED-DIFF-HS        PIC 9(09).
+           05  WS-ELAPSED-REMAINDER-1    PIC 9(09).
+           05  WS-ELAPSED-REMAINDER-2    PIC 9(09).
+
        PROCEDURE DIVISION.
-     
+
        000-General.
-     
+
+           PERFORM 010-initialize.
            PERFORM 100-inputs
                    UNTIL END-OF-SESSION-SWITCH = "Y".
+           ACCEPT WS-SESSION-END-TIME FROM TIME.
+           PERFORM 300-write-audit.
+           PERFORM 900-terminate.
            DISPLAY "END OF SESSION.".
            STOP RUN.
-           
+
+       010-initialize.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-RUN-MODE WS-OPERATOR-ID.
+           IF WS-RUN-MODE NOT = "B" AND WS-RUN-MODE NOT = "P"
+              MOVE "I" TO WS-RUN-MODE
+           END-IF.
+           IF WS-BATCH-MODE
+              OPEN INPUT CNTDN-INPUT-FILE
+              IF WS-INPUT-FILE-STATUS NOT = "00"
+                 DISPLAY "** UNABLE TO OPEN CNTDNIN - STATUS "
+                         WS-INPUT-FILE-STATUS " **"
+                 SET WS-ABEND-OCCURRED TO TRUE
+                 SET WS-END-OF-INPUT TO TRUE
+                 MOVE "Y" TO END-OF-SESSION-SWITCH
+              ELSE
+                 SET WS-INPUT-FILE-OPEN TO TRUE
+              END-IF
+              IF WS-OPERATOR-ID = SPACES
+                 MOVE "BATCHRUN" TO WS-OPERATOR-ID
+              END-IF
+           ELSE
+              IF WS-OPERATOR-ID = SPACES
+                 PERFORM 105-accept-operator-id
+              END-IF
+           END-IF.
+           OPEN OUTPUT CNTDN-REPORT-FILE.
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+              DISPLAY "** UNABLE TO OPEN CNTDNRPT - STATUS "
+                      WS-REPORT-FILE-STATUS " **"
+              SET WS-ABEND-OCCURRED TO TRUE
+              MOVE "Y" TO END-OF-SESSION-SWITCH
+           END-IF.
+           ACCEPT WS-SESSION-START-TIME FROM TIME.
+           PERFORM 150-check-for-restart.
+
+       105-accept-operator-id.
+           DISPLAY "Enter your operator ID.".
+           ACCEPT WS-OPERATOR-ID.
+
+       150-check-for-restart.
+           OPEN INPUT CNTDN-CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+              READ CNTDN-CHECKPOINT-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE CNTDN-CKPT-CURRENT-VALUE TO enter-number
+                      MOVE CNTDN-CKPT-DECREASE TO decrease
+                      MOVE CNTDN-CKPT-RECORDS-READ TO WS-RECORDS-READ
+                      MOVE CNTDN-CKPT-TICKET-COUNT TO WS-TICKET-COUNT
+                      MOVE CNTDN-CKPT-SESSION-START-VAL
+                              TO WS-SESSION-START-VALUE
+                      MOVE CNTDN-CKPT-TICKET-START-VAL
+                              TO WS-TICKET-START-VALUE
+                      MOVE CNTDN-CKPT-TICKET-START-TIME
+                              TO WS-TICKET-START-TIME
+                      MOVE CNTDN-CKPT-TICKET-STEP-CNT
+                              TO WS-TICKET-STEP-COUNT
+                      MOVE CNTDN-CKPT-ITERATION-COUNT
+                              TO WS-ITERATION-COUNT
+                      SET WS-FIRST-TICKET-SEEN TO TRUE
+                      SET WS-RESTART-PENDING TO TRUE
+                      DISPLAY "RESTARTING FROM CHECKPOINT AT "
+                              enter-number
+                      IF WS-BATCH-MODE
+                         PERFORM 160-skip-completed-tickets
+                      END-IF
+              END-READ
+              CLOSE CNTDN-CHECKPOINT-FILE
+           END-IF.
+
+       160-skip-completed-tickets.
+           PERFORM 165-skip-one-input-record
+                   WS-RECORDS-READ TIMES.
+
+       165-skip-one-input-record.
+           READ CNTDN-INPUT-FILE
+               AT END
+                   CONTINUE
+           END-READ.
+
        100-inputs.
+           MOVE "N" TO WS-RESUMED-TICKET-SWITCH.
+           IF WS-RESTART-PENDING
+              MOVE "N" TO WS-RESTART-PENDING-SWITCH
+              SET WS-RESUMED-TICKET TO TRUE
+           ELSE
+              IF WS-BATCH-MODE
+                 PERFORM 110-read-input
+              ELSE
+                 PERFORM 120-accept-input
+              END-IF
+           END-IF.
+           IF enter-number = ZERO OR WS-END-OF-INPUT
+              MOVE "Y" TO END-OF-SESSION-SWITCH
+           ELSE
+              IF NOT WS-FIRST-TICKET-SEEN
+                 MOVE enter-number TO WS-SESSION-START-VALUE
+                 SET WS-FIRST-TICKET-SEEN TO TRUE
+              END-IF
+              IF NOT WS-RESUMED-TICKET
+                 MOVE enter-number TO WS-TICKET-START-VALUE
+                 MOVE ZERO TO WS-TICKET-STEP-COUNT
+                 MOVE ZERO TO WS-CHECKPOINT-COUNTER
+                 MOVE "N" TO WS-CANCEL-SWITCH
+                 ACCEPT WS-TICKET-START-TIME FROM TIME
+              END-IF
+              PERFORM 200-loop UNTIL enter-number = ZERO
+              ACCEPT WS-TICKET-END-TIME FROM TIME
+              MOVE WS-TICKET-START-TIME TO WS-ELAPSED-START-TIME
+              MOVE WS-TICKET-END-TIME   TO WS-ELAPSED-END-TIME
+              PERFORM 350-compute-elapsed
+              MOVE WS-ELAPSED-RESULT    TO WS-TICKET-ELAPSED-TIME
+              PERFORM 260-clear-checkpoint
+              ADD 1 TO WS-TICKET-COUNT
+              PERFORM 400-write-report
+           END-IF.
+
+       110-read-input.
+           READ CNTDN-INPUT-FILE
+               AT END
+                   SET WS-END-OF-INPUT TO TRUE
+                   MOVE ZERO TO enter-number
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   MOVE CNTDN-IN-START-VALUE TO enter-number
+                   MOVE CNTDN-IN-DECREASE TO decrease
+                   IF decrease = ZERO
+                      MOVE 1 TO decrease
+                   END-IF
+           END-READ.
+
+       120-accept-input.
+           MOVE "N" TO WS-VALID-ENTRY-SWITCH.
+           PERFORM 125-accept-and-edit-check
+                   UNTIL WS-VALID-ENTRY.
+           IF enter-number NOT = ZERO
+              PERFORM 130-accept-decrease
+           END-IF.
+
+       125-accept-and-edit-check.
            DISPLAY "-------------------------------------".
            DISPLAY "TO END PROGRAM, ENTER 0.".
            DISPLAY "Please enter another number to get to zero.".
-           ACCEPT enter-number.
-           IF enter-number = ZERO
-              MOVE "Y" TO END-OF-SESSION-SWITCH
+           MOVE SPACES TO WS-ENTER-NUMBER-RAW.
+           ACCEPT WS-ENTER-NUMBER-RAW.
+           IF WS-ENTER-NUMBER-RAW (1:5) NOT = SPACES
+              DISPLAY "** INVALID - ENTER A WHOLE NUMBER 0-99999 **"
            ELSE
-              PERFORM 200-loop
+              MOVE WS-ENTER-NUMBER-RAW (6:5) TO WS-ENTER-NUMBER-ENTRY
+              INSPECT WS-ENTER-NUMBER-ENTRY CONVERTING " " TO "0"
+              IF WS-ENTER-NUMBER-ENTRY IS NUMERIC
+                 MOVE WS-ENTER-NUMBER-ENTRY TO enter-number
+                 SET WS-VALID-ENTRY TO TRUE
+              ELSE
+                 DISPLAY "** INVALID - ENTER A WHOLE NUMBER 0-99999 **"
+              END-IF
            END-IF.
-           
+
+       130-accept-decrease.
+           MOVE "N" TO WS-VALID-ENTRY-SWITCH.
+           PERFORM 135-accept-and-edit-decrease
+                   UNTIL WS-VALID-ENTRY.
+
+       135-accept-and-edit-decrease.
+           DISPLAY "Enter the decrement step (blank or 0 = 1).".
+           MOVE SPACES TO WS-DECREASE-RAW.
+           ACCEPT WS-DECREASE-RAW.
+           IF WS-DECREASE-RAW (1:3) NOT = SPACES
+              DISPLAY "** INVALID - ENTER A WHOLE NUMBER 0-99 **"
+           ELSE
+              MOVE WS-DECREASE-RAW (4:2) TO WS-DECREASE-ENTRY
+              INSPECT WS-DECREASE-ENTRY CONVERTING " " TO "0"
+              IF WS-DECREASE-ENTRY IS NUMERIC
+                 IF WS-DECREASE-ENTRY = ZERO
+                    MOVE 1 TO decrease
+                 ELSE
+                    MOVE WS-DECREASE-ENTRY TO decrease
+                 END-IF
+                 SET WS-VALID-ENTRY TO TRUE
+              ELSE
+                 DISPLAY "** INVALID - ENTER A WHOLE NUMBER 0-99 **"
+              END-IF
+           END-IF.
+
        200-loop.
-          IF enter-number NOT = ZERO
-           DISPLAY enter-number
-           subtract decrease from enter-number
-           perform 200-loop.
+           DISPLAY enter-number.
+           ADD 1 TO WS-ITERATION-COUNT.
+           ADD 1 TO WS-TICKET-STEP-COUNT.
+           IF WS-PACED-MODE
+              PERFORM 205-pace-and-check-cancel
+           END-IF.
+           IF WS-CANCEL-REQUESTED OR enter-number < decrease
+              MOVE ZERO TO enter-number
+           ELSE
+              SUBTRACT decrease FROM enter-number
+           END-IF.
+           ADD 1 TO WS-CHECKPOINT-COUNTER.
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+              PERFORM 250-checkpoint
+           END-IF.
+
+       205-pace-and-check-cancel.
+           CALL "C$SLEEP" USING 1.
+           OPEN INPUT CNTDN-CANCEL-FILE.
+           IF WS-CANCEL-FILE-STATUS = "00"
+              CLOSE CNTDN-CANCEL-FILE
+              CALL "CBL_DELETE_FILE" USING WS-CANCEL-FILENAME
+                      RETURNING WS-DELETE-STATUS
+              SET WS-CANCEL-REQUESTED TO TRUE
+              DISPLAY "** COUNTDOWN CANCELLED BY OPERATOR REQUEST **"
+           END-IF.
+
+       250-checkpoint.
+           MOVE enter-number      TO CNTDN-CKPT-CURRENT-VALUE.
+           MOVE decrease          TO CNTDN-CKPT-DECREASE.
+           MOVE WS-RECORDS-READ   TO CNTDN-CKPT-RECORDS-READ.
+           MOVE WS-TICKET-COUNT   TO CNTDN-CKPT-TICKET-COUNT.
+           MOVE WS-SESSION-START-VALUE TO CNTDN-CKPT-SESSION-START-VAL.
+           MOVE WS-TICKET-START-VALUE  TO CNTDN-CKPT-TICKET-START-VAL.
+           MOVE WS-TICKET-START-TIME   TO CNTDN-CKPT-TICKET-START-TIME.
+           MOVE WS-TICKET-STEP-COUNT   TO CNTDN-CKPT-TICKET-STEP-CNT.
+           MOVE WS-ITERATION-COUNT     TO CNTDN-CKPT-ITERATION-COUNT.
+           OPEN OUTPUT CNTDN-CHECKPOINT-FILE.
+           WRITE CNTDN-CHECKPOINT-RECORD.
+           CLOSE CNTDN-CHECKPOINT-FILE.
+           MOVE ZERO TO WS-CHECKPOINT-COUNTER.
+
+       260-clear-checkpoint.
+           OPEN OUTPUT CNTDN-CHECKPOINT-FILE.
+           CLOSE CNTDN-CHECKPOINT-FILE.
+
+       300-write-audit.
+           MOVE WS-OPERATOR-ID        TO CNTDN-AUD-OPERATOR-ID.
+           MOVE WS-SESSION-START-VALUE TO CNTDN-AUD-START-VALUE.
+           MOVE WS-SESSION-START-TIME TO CNTDN-AUD-START-TIME.
+           MOVE WS-SESSION-END-TIME   TO CNTDN-AUD-END-TIME.
+           MOVE WS-ITERATION-COUNT    TO CNTDN-AUD-ITERATION-CNT.
+           OPEN EXTEND CNTDN-AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+              DISPLAY "** UNABLE TO OPEN CNTDNAUD - STATUS "
+                      WS-AUDIT-FILE-STATUS " **"
+              SET WS-ABEND-OCCURRED TO TRUE
+           ELSE
+              WRITE CNTDN-AUDIT-RECORD
+              CLOSE CNTDN-AUDIT-FILE
+           END-IF.
+
+       400-write-report.
+           MOVE SPACES TO CNTDN-REPORT-RECORD.
+           MOVE WS-TICKET-START-VALUE  TO CNTDN-RPT-START-VALUE.
+           MOVE WS-TICKET-STEP-COUNT   TO CNTDN-RPT-STEP-COUNT.
+           MOVE WS-TICKET-ELAPSED-TIME TO CNTDN-RPT-ELAPSED-TIME.
+           WRITE CNTDN-REPORT-RECORD.
+
+       450-write-report-summary.
+           MOVE SPACES TO CNTDN-REPORT-SUMMARY-RECORD.
+           MOVE "TOTAL" TO CNTDN-RPT-SUM-LABEL.
+           MOVE WS-TICKET-COUNT    TO CNTDN-RPT-SUM-TICKETS.
+           MOVE WS-ITERATION-COUNT TO CNTDN-RPT-SUM-STEP-COUNT.
+           MOVE WS-SESSION-START-TIME TO WS-ELAPSED-START-TIME.
+           MOVE WS-SESSION-END-TIME   TO WS-ELAPSED-END-TIME.
+           PERFORM 350-compute-elapsed.
+           MOVE WS-ELAPSED-RESULT TO CNTDN-RPT-SUM-ELAPSED.
+           WRITE CNTDN-REPORT-SUMMARY-RECORD.
+
+       350-compute-elapsed.
+           COMPUTE WS-ELAPSED-START-HS =
+               ((WS-EST-HH * 60 + WS-EST-MM) * 60 + WS-EST-SS) * 100
+                   + WS-EST-HS.
+           COMPUTE WS-ELAPSED-END-HS =
+               ((WS-EET-HH * 60 + WS-EET-MM) * 60 + WS-EET-SS) * 100
+                   + WS-EET-HS.
+           IF WS-ELAPSED-END-HS < WS-ELAPSED-START-HS
+              COMPUTE WS-ELAPSED-DIFF-HS =
+                  WS-ELAPSED-END-HS - WS-ELAPSED-START-HS + 8640000
+           ELSE
+              COMPUTE WS-ELAPSED-DIFF-HS =
+                  WS-ELAPSED-END-HS - WS-ELAPSED-START-HS
+           END-IF.
+           COMPUTE WS-ERT-HH = WS-ELAPSED-DIFF-HS / 360000.
+           COMPUTE WS-ELAPSED-REMAINDER-1 =
+               WS-ELAPSED-DIFF-HS - (WS-ERT-HH * 360000).
+           COMPUTE WS-ERT-MM = WS-ELAPSED-REMAINDER-1 / 6000.
+           COMPUTE WS-ELAPSED-REMAINDER-2 =
+               WS-ELAPSED-REMAINDER-1 - (WS-ERT-MM * 6000).
+           COMPUTE WS-ERT-SS = WS-ELAPSED-REMAINDER-2 / 100.
+           COMPUTE WS-ERT-HS =
+               WS-ELAPSED-REMAINDER-2 - (WS-ERT-SS * 100).
+
+       900-terminate.
+           IF WS-INPUT-FILE-OPEN
+              CLOSE CNTDN-INPUT-FILE
+           END-IF.
+           PERFORM 450-write-report-summary.
+           CLOSE CNTDN-REPORT-FILE.
+           IF WS-ABEND-OCCURRED
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
