@@ -0,0 +1,40 @@
+//COUNTDN  JOB (ACCTG),'COUNTDOWN BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  NIGHTLY UNATTENDED RUN OF THE COUNTDOWN PROGRAM.             *
+//*  STEP STEP010 RUNS COUNTDOWN IN BATCH MODE AGAINST A QUEUE    *
+//*  OF TICKETS IN CNTDNIN.  COUNTDOWN SETS RETURN-CODE 0 WHEN    *
+//*  THE SESSION COMPLETES NORMALLY AND RETURN-CODE 16 WHEN IT    *
+//*  CANNOT OPEN ITS INPUT QUEUE.  STEP STEP020 ONLY RUNS WHEN    *
+//*  STEP010 COMPLETED NORMALLY.                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COUNTDN,PARM='B NIGHTRUN'
+//STEPLIB  DD   DSN=PROD.COUNTDN.LOADLIB,DISP=SHR
+//CNTDNIN  DD   DSN=PROD.COUNTDN.TICKETS,DISP=SHR
+//CNTDNAUD DD   DSN=PROD.COUNTDN.AUDIT,DISP=MOD
+//*  CNTDNRPT USES A GDG SO EACH NIGHT'S RUN CATALOGS A NEW          *
+//*  GENERATION INSTEAD OF COLLIDING WITH A DSN A PRIOR RUN LEFT     *
+//*  CATALOGED.  THE GDG BASE PROD.COUNTDN.REPORT MUST BE DEFINED    *
+//*  ONCE VIA IDCAMS (DEFINE GDG) BEFORE THIS JOB STREAM IS RUN.     *
+//CNTDNRPT DD   DSN=PROD.COUNTDN.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=32,BLKSIZE=0)
+//*  CNTDNCKP IS A PERMANENT CATALOGED DATASET SO A CHECKPOINT       *
+//*  WRITTEN BEFORE AN ABEND SURVIVES FOR THE RESTART RUN TO FIND.   *
+//*  PROD.COUNTDN.CHECKPOINT MUST BE PRE-ALLOCATED ONCE BEFORE THIS  *
+//*  JOB STREAM IS FIRST RUN.                                        *
+//CNTDNCKP DD   DSN=PROD.COUNTDN.CHECKPOINT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//*  STEP020 ONLY RUNS IF STEP010 ENDED WITH RETURN-CODE 0.       *
+//*  A NONZERO RETURN-CODE (16) MEANS THE INPUT QUEUE COULD NOT   *
+//*  BE OPENED, SO THE REPORT DISTRIBUTION STEP IS SKIPPED.       *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.COUNTDN.REPORT(0),DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
